@@ -2,60 +2,1013 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Cobolbrot.
 AUTHOR. Ker2x.
 
+*> Modification history
+*> ---------------------------------------------------------------
+*> Region parameters, resolution and iteration cap used to be
+*> WORKING-STORAGE CONSTANTs, which meant a recompile for every new
+*> zoom/resolution request.  They are now read from a region catalog
+*> (file REGIONS) so one job can render one or many named regions
+*> (Mandelbrot or Julia, grey or RGB, normal or deep-zoom precision)
+*> without touching the source.  Output goes to a real file per
+*> region instead of stdout, with checkpoint/restart, an end-of-run
+*> statistics trailer and an audit trail tying each output file back
+*> to the parameters that produced it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RegionCatalog ASSIGN TO "REGIONS"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS RegionCatalogStatus.
+
+    SELECT OutputImage ASSIGN TO DYNAMIC OutputFileName
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS OutputImageStatus.
+
+    SELECT CheckpointFile ASSIGN TO "CHECKPOINT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS AuditLogStatus.
+
+    *> Scratch copy used only while repairing OutputImage's tail on a
+    *> restart (see TruncateOutputToCheckpoint) - never an operator
+    *> input, so a fixed literal name is fine.
+    SELECT RepairFile ASSIGN TO "CKPTTMP"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS RepairFileStatus.
+
+    *> Scratch copy used only while replacing CHECKPOINT atomically
+    *> (see WriteCheckpoint) - never an operator input, so a fixed
+    *> literal name is fine.
+    SELECT CheckpointScratch ASSIGN TO "CKPTNEW"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS CheckpointScratchStatus.
+
 DATA DIVISION.
+FILE SECTION.
+
+*> One row per named region : what to render, how, and where to put it.
+*> Columns (1-based byte offsets) - built by the BuildRegions utility
+*> (build_regions.cob), which ships a worked sample REGIONS file; hand
+*> edits are easiest done by copying a row BuildRegions already wrote
+*> and changing one field at a time.
+*>   1-20   RegionName            name, left-justified
+*>   21     RegionMode            'M' Mandelbrot / 'J' Julia
+*>   22     RegionColorMode       'G' grey P2 / 'C' colour P3
+*>   23     RegionDeepZoom        'Y' wide-precision / 'N' normal
+*>   24-44  RegionRmin            sign + 4 int digits + 16 frac digits
+*>   45-65  RegionRmax            (SIGN IS LEADING SEPARATE, so the
+*>   66-86  RegionImin             sign is a plain leading +/- byte,
+*>   87-107 RegionImax             e.g. Rmin -2.0 is "-00020000000000000000")
+*>   108-128 RegionJuliaCR
+*>   129-149 RegionJuliaCI
+*>   150-154 RegionSizeX          unsigned, zero-padded
+*>   155-159 RegionSizeY
+*>   160-164 RegionMaxIter
+*>   165-169 RegionCheckpointEvery (0 means "use the default of 50")
+*>   170-209 RegionOutputFile     file name, left-justified
+FD  RegionCatalog.
+01  RegionCatalogRecord.
+    05  RegionName              PIC X(20).
+    05  RegionMode              PIC X(01).
+    05  RegionColorMode         PIC X(01).
+    05  RegionDeepZoom          PIC X(01).
+    05  RegionRmin              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionRmax              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionImin              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionImax              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionJuliaCR           PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionJuliaCI           PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionSizeX             PIC 9(5).
+    05  RegionSizeY             PIC 9(5).
+    05  RegionMaxIter           PIC 9(5).
+    05  RegionCheckpointEvery   PIC 9(5).
+    05  RegionOutputFile        PIC X(40).
+
+*> The rendered image itself (PGM/P2 grey or PPM/P3 colour).  One
+*> record per screenX row, long enough for a full row of "nnn "
+*> triplets at the largest resolution we expect to be asked for.
+FD  OutputImage
+    RECORD CONTAINS 1 TO 32000 CHARACTERS.
+01  OutputImageRecord           PIC X(32000).
+
+*> Scratch copy of OutputImage's already-confirmed rows, used only to
+*> repair a restarted region's output file (see
+*> TruncateOutputToCheckpoint) - same shape as OutputImage.
+FD  RepairFile
+    RECORD CONTAINS 1 TO 32000 CHARACTERS.
+01  RepairRecord                PIC X(32000).
+
+*> Last completed row of the region currently in flight, so an abend
+*> doesn't force the whole catalog to be re-rendered from scratch.
+*> Carries both the region's launch parameters (so a catalog edited
+*> between the abend and the restart is detected, not silently mixed
+*> in) and the running totals needed to keep the stats trailer and
+*> audit checksum correct across a resume.
+FD  CheckpointFile.
+01  CheckpointRecord.
+    05  CkptRegionIndex         PIC 9(5).
+    05  CkptRegionName          PIC X(20).
+    05  CkptOutputFile          PIC X(40).
+    05  CkptScreenX             PIC 9(5).
+    05  CkptRegionMode          PIC X(01).
+    05  CkptColorMode           PIC X(01).
+    05  CkptDeepZoom            PIC X(01).
+    05  CkptRmin                PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptRmax                PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptImin                PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptImax                PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptJuliaCR             PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptJuliaCI             PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  CkptSizeX               PIC 9(5).
+    05  CkptSizeY               PIC 9(5).
+    05  CkptMaxIter             PIC 9(5).
+    05  CkptPixelCount          PIC 9(9).
+    05  CkptEscapedCount        PIC 9(9).
+    05  CkptInSetCount          PIC 9(9).
+    05  CkptTotalEscapedIter    PIC 9(15).
+    05  CkptPixelChecksum       PIC 9(15).
+
+*> Scratch copy of the checkpoint record, written in full and then
+*> renamed over CHECKPOINT (see WriteCheckpoint) so a crash never
+*> leaves CHECKPOINT holding a torn, partially-written record - the
+*> file on disk named CHECKPOINT is always either the previous
+*> complete checkpoint or the new complete one, never something in
+*> between.  Same byte length as CheckpointRecord (271 bytes).
+FD  CheckpointScratch.
+01  CheckpointScratchRecord     PIC X(271).
+
+*> One row appended per region rendered, so an archived image can be
+*> traced back to exactly the parameters that produced it.
+FD  AuditLog.
+01  AuditLogRecord.
+    05  AuditRunDate            PIC 9(8).
+    05  AuditRunTime            PIC 9(8).
+    05  AuditRegionName         PIC X(20).
+    05  AuditRegionMode         PIC X(01).
+    05  AuditColorMode          PIC X(01).
+    05  AuditDeepZoom           PIC X(01).
+    05  AuditRmin               PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditRmax               PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditImin               PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditImax               PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditJuliaCR            PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditJuliaCI            PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  AuditSizeX              PIC 9(5).
+    05  AuditSizeY              PIC 9(5).
+    05  AuditMaxIter            PIC 9(5).
+    05  AuditOutputFile         PIC X(40).
+    05  AuditChecksum           PIC 9(15).
+
 WORKING-STORAGE SECTION.
-01 MaxIter CONSTANT 50.
-01 sizeX CONSTANT 1024.
-01 sizeY CONSTANT 1024.
-01 Rmin CONSTANT -2.0.
-01 Rmax CONSTANT 1.0.
-01 Imin CONSTANT -1.3.
-01 Imax CONSTANT 1.3.
-01 OrbitEscape CONSTANT 16.0.
 
-01 screenX PIC 9999 value zero.
-01 screenY PIC 9999 value zero.
-01 iter PIC 99999 value zero.
+01  RegionCatalogStatus         PIC XX VALUE "00".
+01  OutputImageStatus           PIC XX VALUE "00".
+01  CheckpointStatus            PIC XX VALUE "00".
+01  AuditLogStatus              PIC XX VALUE "00".
+01  RepairFileStatus            PIC XX VALUE "00".
+01  CheckpointScratchStatus     PIC XX VALUE "00".
+
+01  OutputFileName              PIC X(40) VALUE SPACES.
+01  RepairFileName              PIC X(40) VALUE "CKPTTMP".
+01  CheckpointFileName          PIC X(40) VALUE "CHECKPOINT".
+01  CheckpointScratchName       PIC X(40) VALUE "CKPTNEW".
+01  RenameStatusCode            PIC S9(9) COMP-5 VALUE ZERO.
+01  DeleteStatusCode            PIC S9(9) COMP-5 VALUE ZERO.
+
+01  EndOfCatalogSwitch          PIC X VALUE "N".
+    88  AtEndOfCatalog                  VALUE "Y".
+
+01  RegionIndex                 PIC 9(5) VALUE ZERO.
+
+*> What the checkpoint (if any) says about the region/row a prior,
+*> presumably abended, run last confirmed as flushed to disk - both
+*> the launch parameters (to detect a catalog edited behind the
+*> restart's back) and the running totals as of that row.
+01  RestartSwitch               PIC X VALUE "N".
+    88  RestartFound                    VALUE "Y" FALSE "N".
+01  RestartRegionIndex          PIC 9(5) VALUE ZERO.
+01  RestartRegionName           PIC X(20) VALUE SPACES.
+01  RestartOutputFile           PIC X(40) VALUE SPACES.
+01  RestartScreenX              PIC 9(5) VALUE ZERO.
+01  RestartRegionMode           PIC X(01) VALUE SPACE.
+01  RestartColorMode            PIC X(01) VALUE SPACE.
+01  RestartDeepZoom             PIC X(01) VALUE SPACE.
+01  RestartRmin                 PIC S9(4)V9(16) VALUE ZERO.
+01  RestartRmax                 PIC S9(4)V9(16) VALUE ZERO.
+01  RestartImin                 PIC S9(4)V9(16) VALUE ZERO.
+01  RestartImax                 PIC S9(4)V9(16) VALUE ZERO.
+01  RestartJuliaCR              PIC S9(4)V9(16) VALUE ZERO.
+01  RestartJuliaCI              PIC S9(4)V9(16) VALUE ZERO.
+01  RestartSizeX                PIC 9(5) VALUE ZERO.
+01  RestartSizeY                PIC 9(5) VALUE ZERO.
+01  RestartMaxIter              PIC 9(5) VALUE ZERO.
+01  RestartPixelCount           PIC 9(9) VALUE ZERO.
+01  RestartEscapedCount         PIC 9(9) VALUE ZERO.
+01  RestartInSetCount           PIC 9(9) VALUE ZERO.
+01  RestartTotalEscapedIter     PIC 9(15) VALUE ZERO.
+01  RestartPixelChecksum        PIC 9(15) VALUE ZERO.
+
+*> Whether OutputImage/RepairFile are currently open, so CloseFiles
+*> can clean up after an abort without trying to close a file that
+*> was never opened (or was already closed) on that particular path.
+01  OutputImageOpenSwitch       PIC X VALUE "N".
+    88  OutputImageOpen                 VALUE "Y" FALSE "N".
+01  RepairFileOpenSwitch        PIC X VALUE "N".
+    88  RepairFileOpen                  VALUE "Y" FALSE "N".
+01  CheckpointScratchOpenSwitch PIC X VALUE "N".
+    88  CheckpointScratchOpen           VALUE "Y" FALSE "N".
+
+*> Lines already confirmed safe on disk when repairing a restarted
+*> region's output file (3 header lines + the confirmed data rows).
+01  ExpectedLineCount           PIC 9(9) VALUE ZERO.
+01  RepairLinesCopied           PIC 9(9) VALUE ZERO.
+01  RepairDoneSwitch            PIC X VALUE "N".
+    88  RepairDone                      VALUE "Y".
 
-01 screenR PIC S999V9(16) value zero.
-01 screenI PIC S999V9(16) value zero.
+*> Largest row OutputImageRecord (PIC X(32000)) can hold without
+*> STRING silently truncating it - 4 bytes per grey sample ("nnn "),
+*> 12 bytes per colour sample ("nnn nnn nnn ").
+01  MaxRowBytes                 PIC 9(9) VALUE ZERO.
+01  OutputRecordCapacity        CONSTANT 32000.
 
-01 pX PIC S9(4)V9(16) value zero.
-01 pY PIC S9(4)V9(16) value zero.
-01 tmp PIC S9(4)V9(16) value zero.
+*> Current region's working parameters, moved in off the catalog row.
+01  MaxIter                     PIC 9(5).
+01  sizeX                       PIC 9(5).
+01  sizeY                       PIC 9(5).
+01  Rmin                        PIC S9(4)V9(16).
+01  Rmax                        PIC S9(4)V9(16).
+01  Imin                        PIC S9(4)V9(16).
+01  Imax                        PIC S9(4)V9(16).
+01  JuliaCR                     PIC S9(4)V9(16).
+01  JuliaCI                     PIC S9(4)V9(16).
+01  OrbitEscape                 CONSTANT 16.0.
+01  CheckpointEvery             PIC 9(5) VALUE 50.
 
+01  DeepZoomSwitch              PIC X VALUE "N".
+    88  DeepZoomOn                      VALUE "Y".
+01  JuliaSwitch                 PIC X VALUE "N".
+    88  JuliaModeOn                     VALUE "J".
+01  ColorModeSwitch             PIC X VALUE "G".
+    88  ColorModeRGB                    VALUE "C".
+
+01  ValidationReturnCode        PIC S9(4) VALUE ZERO.
+
+01  screenX                     PIC 9(5) VALUE ZERO.
+01  screenY                     PIC 9(5) VALUE ZERO.
+01  iter                        PIC 9(5) VALUE ZERO.
+01  StartScreenX                PIC 9(5) VALUE ZERO.
+
+*> Escape-time working fields, normal precision (unchanged from the
+*> original fixed-point layout).
+01  screenR                     PIC S999V9(16) VALUE ZERO.
+01  screenI                     PIC S999V9(16) VALUE ZERO.
+
+*> Per-region pixel-to-plane step, precomputed once per region rather
+*> than re-derived inline per pixel - dividing by an inline (sizeX - 1)
+*> expression in the same COMPUTE as a decimal numerator truncates to
+*> zero under this dialect, so the denominator is materialized into
+*> its own integer field first.
+01  SizeXMinus1                 PIC 9(5) VALUE ZERO.
+01  SizeYMinus1                 PIC 9(5) VALUE ZERO.
+01  StepR                       PIC S999V9(16) VALUE ZERO.
+01  StepI                       PIC S999V9(16) VALUE ZERO.
+01  pX                          PIC S9(4)V9(16) VALUE ZERO.
+01  pY                          PIC S9(4)V9(16) VALUE ZERO.
+01  tmp                         PIC S9(4)V9(16) VALUE ZERO.
+01  cReal                       PIC S9(4)V9(16) VALUE ZERO.
+01  cImag                       PIC S9(4)V9(16) VALUE ZERO.
+
+*> Deep-zoom working fields : the same escape-time recurrence but
+*> carried at wider fractional precision so small regions (a few
+*> units of 1E-12 wide, or less) don't collapse into repeated,
+*> quantized screenR/screenI values a few rows in.
+01  DzScreenR                   PIC S9(4)V9(30) VALUE ZERO.
+01  DzScreenI                   PIC S9(4)V9(30) VALUE ZERO.
+01  DzStepR                     PIC S9(4)V9(30) VALUE ZERO.
+01  DzStepI                     PIC S9(4)V9(30) VALUE ZERO.
+01  DzPX                        PIC S9(4)V9(30) VALUE ZERO.
+01  DzPY                        PIC S9(4)V9(30) VALUE ZERO.
+01  DzTmp                       PIC S9(4)V9(30) VALUE ZERO.
+01  DzCReal                     PIC S9(4)V9(30) VALUE ZERO.
+01  DzCImag                     PIC S9(4)V9(30) VALUE ZERO.
+
+*> Pixel / palette work area.
+01  PixelValue                  PIC 9(3) VALUE ZERO.
+01  PixelValueEdited            PIC ZZ9.
+01  ScaleWork                   PIC 9(3)V9(5) VALUE ZERO.
+01  ColorBand                   PIC 9(3) VALUE ZERO.
+01  ColorBandQuotient           PIC 9(5) VALUE ZERO.
+01  RedValue                    PIC 9(3) VALUE ZERO.
+01  GreenValue                  PIC 9(3) VALUE ZERO.
+01  BlueValue                   PIC 9(3) VALUE ZERO.
+01  RedValueEdited              PIC ZZ9.
+01  GreenValueEdited            PIC ZZ9.
+01  BlueValueEdited             PIC ZZ9.
+01  LinePointer                 PIC 9(5) COMP VALUE 1.
+01  CheckpointRemainder         PIC 9(5) VALUE ZERO.
+01  CheckpointQuotient          PIC 9(5) VALUE ZERO.
+01  HeaderSizeLine              PIC X(20) VALUE SPACES.
+01  HeaderSizeXEdited           PIC ZZZZ9.
+01  HeaderSizeYEdited           PIC ZZZZ9.
+
+*> End-of-run statistics (per region).
+01  PixelCount                  PIC 9(9) VALUE ZERO.
+01  EscapedCount                PIC 9(9) VALUE ZERO.
+01  InSetCount                  PIC 9(9) VALUE ZERO.
+01  TotalEscapedIter            PIC 9(15) VALUE ZERO.
+01  PixelChecksum               PIC 9(15) VALUE ZERO.
+01  AverageEscapedIter          PIC 9(9)V9(4) VALUE ZERO.
+01  AverageEscapedIterEdited    PIC ZZZZZZZZ9.9999.
+01  InSetPercent                PIC 9(3)V9(2) VALUE ZERO.
+01  InSetPercentEdited          PIC ZZ9.99.
+
+*> ACCEPT ... FROM TIME gives HHMMSShh as a plain PIC 9(8) - split it
+*> out so elapsed time is computed from real hours/minutes/seconds
+*> instead of subtracting the packed value, which is only valid
+*> within the same minute.
+01  StartTime                   PIC 9(8) VALUE ZERO.
+01  StartTimeParts REDEFINES StartTime.
+    05  StartHours              PIC 9(2).
+    05  StartMinutes            PIC 9(2).
+    05  StartSeconds            PIC 9(2).
+    05  StartHundredths         PIC 9(2).
+01  EndTime                     PIC 9(8) VALUE ZERO.
+01  EndTimeParts REDEFINES EndTime.
+    05  EndHours                PIC 9(2).
+    05  EndMinutes              PIC 9(2).
+    05  EndSeconds              PIC 9(2).
+    05  EndHundredths           PIC 9(2).
+01  StartTotalHundredths        PIC 9(9) VALUE ZERO.
+01  EndTotalHundredths          PIC 9(9) VALUE ZERO.
+01  ElapsedHundredths           PIC S9(9) VALUE ZERO.
+01  ElapsedSeconds              PIC 9(7)V99 VALUE ZERO.
+01  HundredthsPerDay            CONSTANT 8640000.
 
 PROCEDURE DIVISION.
 
-*> PPM header (P2 = Greyscale; P3 = RGB)
-DISPLAY "P2".
-DISPLAY sizeX " " sizeY.
-DISPLAY "# Max iter : " MaxIter.
-DISPLAY MaxIter.
-
-PERFORM VARYING screenX FROM 0 BY 1 UNTIL screenX IS EQUAL TO sizeX
-    PERFORM VARYING screenY FROM 0 BY 1 UNTIL screenY IS EQUAL TO sizeY
-        MOVE ZERO TO pX
-        MOVE ZERO TO pY
-        COMPUTE screenR = Rmin + (((Rmax - Rmin) / (sizeX - 1)) * screenX)
-        COMPUTE screenI = Imin + (((Imax - Imin) / (sizeY - 1)) * screenY)
-*>        DISPLAY screenX " " screenY " : " screenI " " screenR
-
-        PERFORM WITH test AFTER VARYING iter FROM 0 BY 1 UNTIL iter >= maxIter OR pX**2 + pY**2 >= OrbitEscape
-            COMPUTE tmp = pX**2 - pY**2 + screenR
-            COMPUTE pY = 2.0 * pX * pY + screenI
-            MOVE tmp TO pX
+Mainline.
+    PERFORM OpenFiles
+    PERFORM CheckForRestart
+    PERFORM ProcessCatalog UNTIL AtEndOfCatalog
+    PERFORM CloseFiles
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> Housekeeping : open the catalog/audit/checkpoint files, figure
+*> out whether this is a fresh run or a resume after an abend.
+*> ---------------------------------------------------------------
+OpenFiles.
+    OPEN INPUT RegionCatalog
+    IF RegionCatalogStatus NOT = "00"
+        DISPLAY "COBOLBROT-E000 CANNOT OPEN REGION CATALOG, STATUS "
+            RegionCatalogStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+
+    OPEN EXTEND AuditLog
+    IF AuditLogStatus NOT = "00"
+        OPEN OUTPUT AuditLog
+    END-IF.
+
+CheckForRestart.
+    OPEN INPUT CheckpointFile
+    IF CheckpointStatus = "00"
+        PERFORM UNTIL CheckpointStatus NOT = "00"
+            READ CheckpointFile
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CkptRegionIndex TO RestartRegionIndex
+                    MOVE CkptRegionName TO RestartRegionName
+                    MOVE CkptOutputFile TO RestartOutputFile
+                    MOVE CkptScreenX TO RestartScreenX
+                    MOVE CkptRegionMode TO RestartRegionMode
+                    MOVE CkptColorMode TO RestartColorMode
+                    MOVE CkptDeepZoom TO RestartDeepZoom
+                    MOVE CkptRmin TO RestartRmin
+                    MOVE CkptRmax TO RestartRmax
+                    MOVE CkptImin TO RestartImin
+                    MOVE CkptImax TO RestartImax
+                    MOVE CkptJuliaCR TO RestartJuliaCR
+                    MOVE CkptJuliaCI TO RestartJuliaCI
+                    MOVE CkptSizeX TO RestartSizeX
+                    MOVE CkptSizeY TO RestartSizeY
+                    MOVE CkptMaxIter TO RestartMaxIter
+                    MOVE CkptPixelCount TO RestartPixelCount
+                    MOVE CkptEscapedCount TO RestartEscapedCount
+                    MOVE CkptInSetCount TO RestartInSetCount
+                    MOVE CkptTotalEscapedIter TO RestartTotalEscapedIter
+                    MOVE CkptPixelChecksum TO RestartPixelChecksum
+                    SET RestartFound TO TRUE
+            END-READ
         END-PERFORM
+        CLOSE CheckpointFile
+    END-IF
 
-        IF iter >= maxIter
-            DISPLAY 0 " " WITH NO ADVANCING
-        ELSE
-            DISPLAY iter " " WITH NO ADVANCING
+*> CHECKPOINT is not reopened here - WriteCheckpoint always replaces it
+*> through CheckpointScratch and a rename, so nothing in this program
+*> ever holds CheckpointFile open past this paragraph.
+
+    IF RestartFound
+        DISPLAY "COBOLBROT-I001 RESTART DETECTED - RESUMING REGION "
+            RestartRegionIndex " AT SCREENX " RestartScreenX
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> One pass of the catalog == one named region rendered.
+*> ---------------------------------------------------------------
+ProcessCatalog.
+    READ RegionCatalog
+        AT END
+            SET AtEndOfCatalog TO TRUE
+        NOT AT END
+            ADD 1 TO RegionIndex
+            PERFORM LoadRegionParameters
+            PERFORM ValidateRegionParameters
+            IF ValidationReturnCode NOT = ZERO
+                PERFORM AbortRun
+            END-IF
+            IF RestartFound AND RegionIndex = RestartRegionIndex
+                PERFORM ValidateRestartConsistency
+                IF ValidationReturnCode NOT = ZERO
+                    PERFORM AbortRun
+                END-IF
+            END-IF
+            IF RestartFound AND RegionIndex < RestartRegionIndex
+                DISPLAY "COBOLBROT-I002 REGION " RegionName
+                    " ALREADY COMPLETE ON A PRIOR RUN - SKIPPING"
+            ELSE
+                PERFORM RenderRegion
+                PERFORM WriteAuditRecord
+                PERFORM ClearCheckpoint
+            END-IF
+    END-READ.
+
+LoadRegionParameters.
+    MOVE RegionMode             TO JuliaSwitch
+    MOVE RegionColorMode        TO ColorModeSwitch
+    MOVE RegionDeepZoom         TO DeepZoomSwitch
+    MOVE RegionRmin             TO Rmin
+    MOVE RegionRmax             TO Rmax
+    MOVE RegionImin             TO Imin
+    MOVE RegionImax             TO Imax
+    MOVE RegionJuliaCR          TO JuliaCR
+    MOVE RegionJuliaCI          TO JuliaCI
+    MOVE RegionSizeX            TO sizeX
+    MOVE RegionSizeY            TO sizeY
+    MOVE RegionMaxIter          TO MaxIter
+    MOVE RegionOutputFile       TO OutputFileName
+    MOVE ZERO TO ValidationReturnCode
+    IF RegionCheckpointEvery = ZERO
+        MOVE 50 TO CheckpointEvery
+    ELSE
+        MOVE RegionCheckpointEvery TO CheckpointEvery
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Reject a doomed run before the expensive loop ever starts.
+*> ---------------------------------------------------------------
+ValidateRegionParameters.
+    MOVE ZERO TO ValidationReturnCode
+    IF Rmax NOT > Rmin
+        DISPLAY "COBOLBROT-E001 REGION " RegionName
+            " REJECTED - RMAX MUST BE GREATER THAN RMIN"
+        MOVE 16 TO ValidationReturnCode
+    END-IF
+    IF Imax NOT > Imin
+        DISPLAY "COBOLBROT-E002 REGION " RegionName
+            " REJECTED - IMAX MUST BE GREATER THAN IMIN"
+        MOVE 16 TO ValidationReturnCode
+    END-IF
+    IF sizeX < 2
+        DISPLAY "COBOLBROT-E003 REGION " RegionName
+            " REJECTED - SIZEX MUST BE AT LEAST 2"
+        MOVE 16 TO ValidationReturnCode
+    END-IF
+    IF sizeY < 2
+        DISPLAY "COBOLBROT-E004 REGION " RegionName
+            " REJECTED - SIZEY MUST BE AT LEAST 2"
+        MOVE 16 TO ValidationReturnCode
+    END-IF
+    IF MaxIter < 1
+        DISPLAY "COBOLBROT-E005 REGION " RegionName
+            " REJECTED - MAXITER MUST BE GREATER THAN ZERO"
+        MOVE 16 TO ValidationReturnCode
+    END-IF
+    IF ColorModeRGB
+        COMPUTE MaxRowBytes = sizeY * 12
+    ELSE
+        COMPUTE MaxRowBytes = sizeY * 4
+    END-IF
+    IF MaxRowBytes > OutputRecordCapacity
+        DISPLAY "COBOLBROT-E006 REGION " RegionName
+            " REJECTED - SIZEY TOO LARGE FOR THE OUTPUT ROW BUFFER"
+            " AT THIS COLOUR MODE"
+        MOVE 16 TO ValidationReturnCode
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> A restart only resumes safely if the catalog row being resumed is
+*> byte-for-byte the same region the checkpoint was taken against -
+*> otherwise we would silently graft new bounds/resolution onto a
+*> partially rendered image computed under the old ones.
+*> ---------------------------------------------------------------
+ValidateRestartConsistency.
+    MOVE ZERO TO ValidationReturnCode
+    IF RegionName NOT = RestartRegionName
+            OR OutputFileName NOT = RestartOutputFile
+            OR JuliaSwitch NOT = RestartRegionMode
+            OR ColorModeSwitch NOT = RestartColorMode
+            OR DeepZoomSwitch NOT = RestartDeepZoom
+            OR Rmin NOT = RestartRmin OR Rmax NOT = RestartRmax
+            OR Imin NOT = RestartImin OR Imax NOT = RestartImax
+            OR JuliaCR NOT = RestartJuliaCR OR JuliaCI NOT = RestartJuliaCI
+            OR sizeX NOT = RestartSizeX OR sizeY NOT = RestartSizeY
+            OR MaxIter NOT = RestartMaxIter
+        DISPLAY "COBOLBROT-E007 REGION " RegionName
+            " REJECTED - CATALOG PARAMETERS NO LONGER MATCH THE"
+            " CHECKPOINT TAKEN FOR THIS REGION; FIX THE CATALOG OR"
+            " DELETE THE CHECKPOINT FILE BEFORE RESTARTING"
+        MOVE 16 TO ValidationReturnCode
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Render one region : header, pixel grid, stats trailer.
+*> ---------------------------------------------------------------
+RenderRegion.
+    ACCEPT StartTime FROM TIME
+
+    IF RestartFound AND RegionIndex = RestartRegionIndex
+        COMPUTE StartScreenX = RestartScreenX + 1
+        MOVE RestartPixelCount TO PixelCount
+        MOVE RestartEscapedCount TO EscapedCount
+        MOVE RestartInSetCount TO InSetCount
+        MOVE RestartTotalEscapedIter TO TotalEscapedIter
+        MOVE RestartPixelChecksum TO PixelChecksum
+        SET RestartFound TO FALSE
+        PERFORM TruncateOutputToCheckpoint
+        OPEN EXTEND OutputImage
+    ELSE
+        MOVE ZERO TO StartScreenX
+        MOVE ZERO TO PixelCount EscapedCount InSetCount
+        MOVE ZERO TO TotalEscapedIter PixelChecksum
+        OPEN OUTPUT OutputImage
+    END-IF
+
+    IF OutputImageStatus NOT = "00"
+        DISPLAY "COBOLBROT-E010 CANNOT OPEN OUTPUT FILE "
+            OutputFileName " STATUS " OutputImageStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+    SET OutputImageOpen TO TRUE
+
+    IF StartScreenX = ZERO
+        PERFORM WriteImageHeader
+    END-IF
+
+    COMPUTE SizeXMinus1 = sizeX - 1
+    COMPUTE SizeYMinus1 = sizeY - 1
+    IF DeepZoomOn
+        COMPUTE DzStepR = (Rmax - Rmin) / SizeXMinus1
+        COMPUTE DzStepI = (Imax - Imin) / SizeYMinus1
+    ELSE
+        COMPUTE StepR = (Rmax - Rmin) / SizeXMinus1
+        COMPUTE StepI = (Imax - Imin) / SizeYMinus1
+    END-IF
+
+    PERFORM VARYING screenX FROM StartScreenX BY 1
+            UNTIL screenX = sizeX
+        MOVE 1 TO LinePointer
+        MOVE SPACES TO OutputImageRecord
+        PERFORM VARYING screenY FROM 0 BY 1 UNTIL screenY = sizeY
+            PERFORM ComputeEscapeIterations
+            PERFORM AppendPixelToLine
+            ADD 1 TO PixelCount
+            ADD iter TO PixelChecksum
+            IF iter >= MaxIter
+                ADD 1 TO InSetCount
+            ELSE
+                ADD 1 TO EscapedCount
+                ADD iter TO TotalEscapedIter
+            END-IF
+        END-PERFORM
+        WRITE OutputImageRecord
+        IF OutputImageStatus NOT = "00"
+            DISPLAY "COBOLBROT-E011 WRITE FAILED ON " OutputFileName
+                " STATUS " OutputImageStatus
+            MOVE 16 TO ValidationReturnCode
+            PERFORM AbortRun
         END-IF
+        DIVIDE screenX BY CheckpointEvery
+            GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+        IF CheckpointRemainder = ZERO
+            PERFORM WriteCheckpoint
+        END-IF
+    END-PERFORM
+
+    CLOSE OutputImage
+    SET OutputImageOpen TO FALSE
+    PERFORM WriteStatisticsTrailer.
+
+*> ---------------------------------------------------------------
+*> A checkpoint only samples every CheckpointEvery rows, but a crash
+*> can land after more rows than that were already WRITE-confirmed.
+*> Rebuild OutputImage so it holds exactly the header plus the rows
+*> up to and including CkptScreenX - no more, no less - before any
+*> further rows are appended, so a restart can never duplicate or
+*> leave unconfirmed rows sitting in the middle of the image.
+*> ---------------------------------------------------------------
+TruncateOutputToCheckpoint.
+    COMPUTE ExpectedLineCount = 3 + RestartScreenX + 1
+
+    CALL "CBL_RENAME_FILE" USING OutputFileName RepairFileName
+        RETURNING RenameStatusCode
+    IF RenameStatusCode NOT = ZERO
+        DISPLAY "COBOLBROT-E012 CANNOT REPAIR OUTPUT FILE "
+            OutputFileName " FOR RESTART, RENAME STATUS "
+            RenameStatusCode
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+
+    OPEN INPUT RepairFile
+    IF RepairFileStatus NOT = "00"
+        DISPLAY "COBOLBROT-E013 CANNOT OPEN REPAIR COPY OF "
+            OutputFileName " STATUS " RepairFileStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+    SET RepairFileOpen TO TRUE
+
+    OPEN OUTPUT OutputImage
+    IF OutputImageStatus NOT = "00"
+        DISPLAY "COBOLBROT-E014 CANNOT REBUILD OUTPUT FILE "
+            OutputFileName " STATUS " OutputImageStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+    SET OutputImageOpen TO TRUE
+
+    MOVE ZERO TO RepairLinesCopied
+    MOVE "N" TO RepairDoneSwitch
+    PERFORM UNTIL RepairDone
+        READ RepairFile
+            AT END
+                SET RepairDone TO TRUE
+            NOT AT END
+                ADD 1 TO RepairLinesCopied
+                WRITE OutputImageRecord FROM RepairRecord
+                IF RepairLinesCopied >= ExpectedLineCount
+                    SET RepairDone TO TRUE
+                END-IF
+        END-READ
     END-PERFORM
-    DISPLAY " "
-END-PERFORM
-DISPLAY " "
-STOP RUN.
+    CLOSE RepairFile
+    SET RepairFileOpen TO FALSE
+    CLOSE OutputImage
+    SET OutputImageOpen TO FALSE
+
+    IF RepairLinesCopied < ExpectedLineCount
+        DISPLAY "COBOLBROT-E015 CHECKPOINT FOR REGION " RegionName
+            " EXPECTS " ExpectedLineCount " LINES BUT THE OUTPUT FILE"
+            " ONLY HAD " RepairLinesCopied
+            " - DELETE THE CHECKPOINT AND RE-RENDER THIS REGION"
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+
+    CALL "CBL_DELETE_FILE" USING RepairFileName
+        RETURNING DeleteStatusCode.
+
+WriteImageHeader.
+    IF ColorModeRGB
+        MOVE "P3" TO OutputImageRecord
+    ELSE
+        MOVE "P2" TO OutputImageRecord
+    END-IF
+    WRITE OutputImageRecord
+
+    MOVE sizeX TO HeaderSizeXEdited
+    MOVE sizeY TO HeaderSizeYEdited
+    STRING HeaderSizeXEdited DELIMITED BY SIZE
+           " "               DELIMITED BY SIZE
+           HeaderSizeYEdited DELIMITED BY SIZE
+        INTO HeaderSizeLine
+    MOVE HeaderSizeLine TO OutputImageRecord
+    WRITE OutputImageRecord
+
+    MOVE "255" TO OutputImageRecord
+    WRITE OutputImageRecord.
+
+*> ---------------------------------------------------------------
+*> Escape-time iteration.  Mandelbrot seeds p at zero and varies the
+*> added constant c per pixel; Julia fixes c and varies the seed p.
+*> Deep-zoom mode carries the same recurrence at wider precision.
+*> ---------------------------------------------------------------
+ComputeEscapeIterations.
+    IF DeepZoomOn
+        COMPUTE DzScreenR = Rmin + (DzStepR * screenX)
+        COMPUTE DzScreenI = Imin + (DzStepI * screenY)
+        IF JuliaModeOn
+            MOVE DzScreenR TO DzPX
+            MOVE DzScreenI TO DzPY
+            MOVE JuliaCR TO DzCReal
+            MOVE JuliaCI TO DzCImag
+        ELSE
+            MOVE ZERO TO DzPX
+            MOVE ZERO TO DzPY
+            MOVE DzScreenR TO DzCReal
+            MOVE DzScreenI TO DzCImag
+        END-IF
+        PERFORM WITH TEST AFTER VARYING iter FROM 0 BY 1
+                UNTIL iter >= MaxIter
+                   OR (DzPX * DzPX) + (DzPY * DzPY) >= OrbitEscape
+            COMPUTE DzTmp = (DzPX * DzPX) - (DzPY * DzPY) + DzCReal
+            COMPUTE DzPY = 2.0 * DzPX * DzPY + DzCImag
+            MOVE DzTmp TO DzPX
+        END-PERFORM
+    ELSE
+        COMPUTE screenR = Rmin + (StepR * screenX)
+        COMPUTE screenI = Imin + (StepI * screenY)
+        IF JuliaModeOn
+            MOVE screenR TO pX
+            MOVE screenI TO pY
+            MOVE JuliaCR TO cReal
+            MOVE JuliaCI TO cImag
+        ELSE
+            MOVE ZERO TO pX
+            MOVE ZERO TO pY
+            MOVE screenR TO cReal
+            MOVE screenI TO cImag
+        END-IF
+        PERFORM WITH TEST AFTER VARYING iter FROM 0 BY 1
+                UNTIL iter >= MaxIter
+                   OR (pX * pX) + (pY * pY) >= OrbitEscape
+            COMPUTE tmp = (pX * pX) - (pY * pY) + cReal
+            COMPUTE pY = 2.0 * pX * pY + cImag
+            MOVE tmp TO pX
+        END-PERFORM
+    END-IF.
+
+*> Rescale the raw escape count to a viewable 0-255 sample and append
+*> it (grey P2, or banded RGB P3) to the current row buffer.
+*> A straight linear rescale (iter * 255 / MaxIter) reads fine at the
+*> small MaxIter of the shipped samples, but crushes every escaped
+*> pixel that got out early toward black once MaxIter climbs into the
+*> hundreds or thousands for a deep-zoom region - iter=20 against
+*> MaxIter=2000 linearly comes out as 2/255, indistinguishable from
+*> the never-escaped interior.  Scaling by the logarithm of the
+*> iteration count instead keeps the low end visible without blowing
+*> out the high end.
+AppendPixelToLine.
+    IF iter >= MaxIter
+        MOVE ZERO TO PixelValue
+    ELSE
+        COMPUTE ScaleWork =
+            (FUNCTION LOG(iter + 1) / FUNCTION LOG(MaxIter + 1)) * 255
+        MOVE ScaleWork TO PixelValue
+    END-IF
+
+    IF ColorModeRGB
+        PERFORM ComputePaletteColor
+        MOVE RedValue   TO RedValueEdited
+        MOVE GreenValue TO GreenValueEdited
+        MOVE BlueValue  TO BlueValueEdited
+        STRING RedValueEdited   DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+               GreenValueEdited DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+               BlueValueEdited  DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+            INTO OutputImageRecord WITH POINTER LinePointer
+    ELSE
+        MOVE PixelValue TO PixelValueEdited
+        STRING PixelValueEdited DELIMITED BY SIZE
+               " "              DELIMITED BY SIZE
+            INTO OutputImageRecord WITH POINTER LinePointer
+    END-IF.
+
+*> Banded palette : dark blue -> blue -> cyan -> green -> yellow ->
+*> orange -> red -> white, cycling every 8 bands of the iteration
+*> count, black for points that never escaped.
+ComputePaletteColor.
+    IF iter >= MaxIter
+        MOVE ZERO TO RedValue GreenValue BlueValue
+    ELSE
+        DIVIDE iter BY 8 GIVING ColorBandQuotient REMAINDER ColorBand
+        EVALUATE ColorBand
+            WHEN 0
+                MOVE 0   TO RedValue MOVE 0   TO GreenValue
+                MOVE 64  TO BlueValue
+            WHEN 1
+                MOVE 0   TO RedValue MOVE 64  TO GreenValue
+                MOVE 160 TO BlueValue
+            WHEN 2
+                MOVE 0   TO RedValue MOVE 160 TO GreenValue
+                MOVE 200 TO BlueValue
+            WHEN 3
+                MOVE 0   TO RedValue MOVE 200 TO GreenValue
+                MOVE 80  TO BlueValue
+            WHEN 4
+                MOVE 200 TO RedValue MOVE 220 TO GreenValue
+                MOVE 0   TO BlueValue
+            WHEN 5
+                MOVE 240 TO RedValue MOVE 140 TO GreenValue
+                MOVE 0   TO BlueValue
+            WHEN 6
+                MOVE 220 TO RedValue MOVE 40  TO GreenValue
+                MOVE 40  TO BlueValue
+            WHEN OTHER
+                MOVE 255 TO RedValue MOVE 255 TO GreenValue
+                MOVE 255 TO BlueValue
+        END-EVALUATE
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Checkpoint handling.
+*> ---------------------------------------------------------------
+WriteCheckpoint.
+    MOVE RegionIndex TO CkptRegionIndex
+    MOVE RegionName TO CkptRegionName
+    MOVE OutputFileName TO CkptOutputFile
+    MOVE screenX TO CkptScreenX
+    MOVE JuliaSwitch TO CkptRegionMode
+    MOVE ColorModeSwitch TO CkptColorMode
+    MOVE DeepZoomSwitch TO CkptDeepZoom
+    MOVE Rmin TO CkptRmin
+    MOVE Rmax TO CkptRmax
+    MOVE Imin TO CkptImin
+    MOVE Imax TO CkptImax
+    MOVE JuliaCR TO CkptJuliaCR
+    MOVE JuliaCI TO CkptJuliaCI
+    MOVE sizeX TO CkptSizeX
+    MOVE sizeY TO CkptSizeY
+    MOVE MaxIter TO CkptMaxIter
+    MOVE PixelCount TO CkptPixelCount
+    MOVE EscapedCount TO CkptEscapedCount
+    MOVE InSetCount TO CkptInSetCount
+    MOVE TotalEscapedIter TO CkptTotalEscapedIter
+    MOVE PixelChecksum TO CkptPixelChecksum
+
+*> CHECKPOINT is never written to directly.  The new record is built
+*> up in full over in CheckpointScratch and then swapped into place
+*> with CBL_RENAME_FILE, so a crash mid-write leaves CHECKPOINT holding
+*> either the previous complete checkpoint or the new one - never a
+*> torn record that CheckForRestart could mistake for a good one.
+    MOVE CheckpointRecord TO CheckpointScratchRecord
+    OPEN OUTPUT CheckpointScratch
+    IF CheckpointScratchStatus NOT = "00"
+        DISPLAY "COBOLBROT-E016 CHECKPOINT WRITE FAILED FOR REGION "
+            RegionName " STATUS " CheckpointScratchStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+    SET CheckpointScratchOpen TO TRUE
+    WRITE CheckpointScratchRecord
+    IF CheckpointScratchStatus NOT = "00"
+        DISPLAY "COBOLBROT-E016 CHECKPOINT WRITE FAILED FOR REGION "
+            RegionName " STATUS " CheckpointScratchStatus
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF
+    CLOSE CheckpointScratch
+    SET CheckpointScratchOpen TO FALSE
+    CALL "CBL_RENAME_FILE" USING CheckpointScratchName
+        CheckpointFileName
+        RETURNING RenameStatusCode
+    IF RenameStatusCode NOT = ZERO
+        DISPLAY "COBOLBROT-E016 CHECKPOINT WRITE FAILED FOR REGION "
+            RegionName " - RENAME STATUS " RenameStatusCode
+        MOVE 16 TO ValidationReturnCode
+        PERFORM AbortRun
+    END-IF.
+
+*> A region that ran to completion needs no further restart record.
+*> CHECKPOINT is simply removed - a missing file is exactly what
+*> CheckForRestart expects to see on a fresh run, so there is no
+*> record left behind for a later run to misread as an in-progress
+*> region.
+ClearCheckpoint.
+    CALL "CBL_DELETE_FILE" USING CheckpointFileName
+        RETURNING DeleteStatusCode
+    IF DeleteStatusCode NOT = ZERO
+        DISPLAY "COBOLBROT-W017 NO CHECKPOINT FILE TO CLEAR FOR REGION "
+            RegionName " - DELETE STATUS " DeleteStatusCode
+            " (NORMAL IF THIS REGION NEVER WROTE ONE)"
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Capacity-planning trailer : how much of the grid escaped, how
+*> fast, how long it took.
+*> ---------------------------------------------------------------
+WriteStatisticsTrailer.
+    COMPUTE InSetPercent ROUNDED = (InSetCount * 100) / PixelCount
+
+    IF EscapedCount > ZERO
+        COMPUTE AverageEscapedIter ROUNDED =
+            TotalEscapedIter / EscapedCount
+    ELSE
+        MOVE ZERO TO AverageEscapedIter
+    END-IF
+
+    ACCEPT EndTime FROM TIME
+    COMPUTE StartTotalHundredths =
+        (StartHours * 360000) + (StartMinutes * 6000)
+        + (StartSeconds * 100) + StartHundredths
+    COMPUTE EndTotalHundredths =
+        (EndHours * 360000) + (EndMinutes * 6000)
+        + (EndSeconds * 100) + EndHundredths
+    COMPUTE ElapsedHundredths =
+        EndTotalHundredths - StartTotalHundredths
+    IF ElapsedHundredths < ZERO
+        ADD HundredthsPerDay TO ElapsedHundredths
+    END-IF
+    COMPUTE ElapsedSeconds = ElapsedHundredths / 100
+
+    MOVE InSetPercent TO InSetPercentEdited
+    MOVE AverageEscapedIter TO AverageEscapedIterEdited
+
+    DISPLAY "COBOLBROT-I010 REGION " RegionName " COMPLETE"
+    DISPLAY "  PIXELS RENDERED    : " PixelCount
+    DISPLAY "  IN-SET PIXELS      : " InSetCount
+        " (" InSetPercentEdited "%)"
+    DISPLAY "  ESCAPED PIXELS     : " EscapedCount
+    DISPLAY "  AVG ITER / ESCAPED : " AverageEscapedIterEdited
+    DISPLAY "  ELAPSED SECONDS    : " ElapsedSeconds.
+
+*> ---------------------------------------------------------------
+*> One audit row per region, so an archived image can always be
+*> traced back to the parameters that produced it.
+*> ---------------------------------------------------------------
+WriteAuditRecord.
+    ACCEPT AuditRunDate FROM DATE YYYYMMDD
+    ACCEPT AuditRunTime FROM TIME
+    MOVE RegionName TO AuditRegionName
+    MOVE JuliaSwitch TO AuditRegionMode
+    MOVE ColorModeSwitch TO AuditColorMode
+    MOVE DeepZoomSwitch TO AuditDeepZoom
+    MOVE Rmin TO AuditRmin
+    MOVE Rmax TO AuditRmax
+    MOVE Imin TO AuditImin
+    MOVE Imax TO AuditImax
+    MOVE JuliaCR TO AuditJuliaCR
+    MOVE JuliaCI TO AuditJuliaCI
+    MOVE sizeX TO AuditSizeX
+    MOVE sizeY TO AuditSizeY
+    MOVE MaxIter TO AuditMaxIter
+    MOVE OutputFileName TO AuditOutputFile
+    MOVE PixelChecksum TO AuditChecksum
+    WRITE AuditLogRecord
+    IF AuditLogStatus NOT = "00"
+        DISPLAY "COBOLBROT-W020 AUDIT LOG WRITE FAILED, STATUS "
+            AuditLogStatus
+    END-IF.
+
+CloseFiles.
+    CLOSE RegionCatalog
+    CLOSE AuditLog
+    IF OutputImageOpen
+        CLOSE OutputImage
+        SET OutputImageOpen TO FALSE
+    END-IF
+    IF RepairFileOpen
+        CLOSE RepairFile
+        SET RepairFileOpen TO FALSE
+    END-IF
+    IF CheckpointScratchOpen
+        CLOSE CheckpointScratch
+        SET CheckpointScratchOpen TO FALSE
+    END-IF.
+
+*> Abort the job : a bad parameter set or a failed file operation
+*> means nothing further should run.
+AbortRun.
+    MOVE ValidationReturnCode TO RETURN-CODE
+    PERFORM CloseFiles
+    STOP RUN.
 
 END PROGRAM Cobolbrot.
