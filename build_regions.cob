@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BuildRegions.
+AUTHOR. Ker2x.
+
+*> Modification history
+*> ---------------------------------------------------------------
+*> Cobolbrot's REGIONS catalog is a fixed-width file (see the column
+*> map in main.cob's FD RegionCatalog) with SIGN IS LEADING SEPARATE
+*> on its signed fields, which is workable but still fiddly to type
+*> by hand one byte at a time.  This utility is the normal way to
+*> build a REGIONS file: edit the region table below with ordinary
+*> decimal literals and run it, the same way a JCL deck gets rebuilt
+*> from a source member rather than hand-punched.  Running it with no
+*> changes reproduces the shipped sample catalog (one classic full
+*> view, one colour Julia view, one deep-zoom view).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RegionCatalog ASSIGN TO "REGIONS"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS RegionCatalogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+
+*> Layout must match main.cob's FD RegionCatalog exactly.
+FD  RegionCatalog.
+01  RegionCatalogRecord.
+    05  RegionName              PIC X(20).
+    05  RegionMode              PIC X(01).
+    05  RegionColorMode         PIC X(01).
+    05  RegionDeepZoom          PIC X(01).
+    05  RegionRmin              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionRmax              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionImin              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionImax              PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionJuliaCR           PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionJuliaCI           PIC S9(4)V9(16)
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+    05  RegionSizeX             PIC 9(5).
+    05  RegionSizeY             PIC 9(5).
+    05  RegionMaxIter           PIC 9(5).
+    05  RegionCheckpointEvery   PIC 9(5).
+    05  RegionOutputFile        PIC X(40).
+
+WORKING-STORAGE SECTION.
+
+01  RegionCatalogStatus         PIC XX VALUE "00".
+
+PROCEDURE DIVISION.
+
+Mainline.
+    OPEN OUTPUT RegionCatalog
+    IF RegionCatalogStatus NOT = "00"
+        DISPLAY "BUILDREGIONS-E001 CANNOT OPEN REGIONS FOR OUTPUT,"
+            " STATUS " RegionCatalogStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM WriteDefaultMandelbrotView
+    PERFORM WriteDouadyRabbitJulia
+    PERFORM WriteSeahorseValleyDeepZoom
+
+    CLOSE RegionCatalog
+    DISPLAY "BUILDREGIONS-I001 REGIONS CATALOG WRITTEN"
+    STOP RUN.
+
+*> The classic full view, -2.0 to 1.0 real, -1.3 to 1.3 imaginary.
+WriteDefaultMandelbrotView.
+    MOVE "FULLVIEW" TO RegionName
+    MOVE "M" TO RegionMode
+    MOVE "C" TO RegionColorMode
+    MOVE "N" TO RegionDeepZoom
+    MOVE -2.0 TO RegionRmin
+    MOVE 1.0 TO RegionRmax
+    MOVE -1.3 TO RegionImin
+    MOVE 1.3 TO RegionImax
+    MOVE 0.0 TO RegionJuliaCR
+    MOVE 0.0 TO RegionJuliaCI
+    MOVE 1024 TO RegionSizeX
+    MOVE 1024 TO RegionSizeY
+    MOVE 100 TO RegionMaxIter
+    MOVE 50 TO RegionCheckpointEvery
+    MOVE "fullview.ppm" TO RegionOutputFile
+    WRITE RegionCatalogRecord.
+
+*> A well-known Julia set, c = -0.4 + 0.6i (the "Douady rabbit" family).
+WriteDouadyRabbitJulia.
+    MOVE "DOUADYRABBIT" TO RegionName
+    MOVE "J" TO RegionMode
+    MOVE "C" TO RegionColorMode
+    MOVE "N" TO RegionDeepZoom
+    MOVE -1.5 TO RegionRmin
+    MOVE 1.5 TO RegionRmax
+    MOVE -1.5 TO RegionImin
+    MOVE 1.5 TO RegionImax
+    MOVE -0.4 TO RegionJuliaCR
+    MOVE 0.6 TO RegionJuliaCI
+    MOVE 512 TO RegionSizeX
+    MOVE 512 TO RegionSizeY
+    MOVE 100 TO RegionMaxIter
+    MOVE 50 TO RegionCheckpointEvery
+    MOVE "douadyrabbit.ppm" TO RegionOutputFile
+    WRITE RegionCatalogRecord.
+
+*> A small box in the Seahorse Valley, only 1E-12 wide/tall - narrow
+*> enough that a plain V9(16) recurrence runs out of fractional
+*> precision and collapses the whole grid to one repeated sample, so
+*> deep-zoom mode is required here to get a real image out of it.
+*> Escape times this far down run into the low thousands of
+*> iterations, so RegionMaxIter has to follow - 500 was nowhere near
+*> enough and just rendered a flat, all-in-set image.
+WriteSeahorseValleyDeepZoom.
+    MOVE "SEAHORSEVALLEY" TO RegionName
+    MOVE "M" TO RegionMode
+    MOVE "G" TO RegionColorMode
+    MOVE "Y" TO RegionDeepZoom
+    MOVE -0.7436438870000000 TO RegionRmin
+    MOVE -0.7436438869990000 TO RegionRmax
+    MOVE 0.1318259039000000 TO RegionImin
+    MOVE 0.1318259039010000 TO RegionImax
+    MOVE 0.0 TO RegionJuliaCR
+    MOVE 0.0 TO RegionJuliaCI
+    MOVE 512 TO RegionSizeX
+    MOVE 512 TO RegionSizeY
+    MOVE 2000 TO RegionMaxIter
+    MOVE 50 TO RegionCheckpointEvery
+    MOVE "seahorsevalley.pgm" TO RegionOutputFile
+    WRITE RegionCatalogRecord.
+
+END PROGRAM BuildRegions.
